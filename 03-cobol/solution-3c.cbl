@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. solution-3c.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-slopes
+           ASSIGN TO DYNAMIC ws-slope-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       SELECT fd-report
+           ASSIGN TO DYNAMIC ws-report-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+      * The run-history file solution-3b appends one row to per active
+      * slope per run date. This program only reads it.
+       SELECT fd-history
+           ASSIGN TO DYNAMIC ws-history-filename
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fs-hist-key
+           FILE STATUS IS ws-hist-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One trajectory to test: how far right and how far down we step
+      * each line, whether ops currently wants it evaluated, and the
+      * date it comes into effect.
+       FD fd-slopes.
+       01 fs-slope-rec.
+           05 fs-slope-right PIC 9(2).
+           05 fs-slope-down PIC 9(2).
+           05 fs-slope-active PIC X(1).
+           05 fs-slope-eff-date PIC 9(8).
+           05 FILLER PIC X(17).
+
+       FD fd-report.
+       01 fs-report-line PIC X(132).
+
+      * Keyed on run date plus the slope, same layout solution-3b
+      * writes.
+       FD fd-history.
+       01 fs-history-rec.
+           05 fs-hist-key.
+               10 fs-hist-run-date PIC 9(8).
+               10 fs-hist-right PIC 9(2).
+               10 fs-hist-down PIC 9(2).
+           05 fs-hist-tree-count PIC 9(7).
+           05 FILLER PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      * Slope maintenance file, same as solution-3b reads, so the
+      * rollup only reports on slopes ops currently has in effect.
+       01 ws-slope-filename PIC X(40) VALUE 'slopes'.
+       01 ws-slope-eof PIC X VALUE 'N'.
+      * Week-to-date and month-to-date figures per active slope,
+      * gathered from a single pass over fd-history.
+       01 ws-slope-table.
+           05 ws-slope-entry OCCURS 20 TIMES.
+               10 ws-tbl-right PIC 9(2).
+               10 ws-tbl-down PIC 9(2).
+               10 ws-tbl-wtd-count PIC 9(5) VALUE ZEROES.
+               10 ws-tbl-wtd-sum PIC 9(9) VALUE ZEROES.
+               10 ws-tbl-wtd-min PIC 9(7) VALUE ZEROES.
+               10 ws-tbl-wtd-max PIC 9(7) VALUE ZEROES.
+               10 ws-tbl-mtd-count PIC 9(5) VALUE ZEROES.
+               10 ws-tbl-mtd-sum PIC 9(9) VALUE ZEROES.
+               10 ws-tbl-mtd-min PIC 9(7) VALUE ZEROES.
+               10 ws-tbl-mtd-max PIC 9(7) VALUE ZEROES.
+       01 ws-slope-count PIC 9(2) VALUE ZERO.
+       01 ws-slope-idx PIC 9(2) VALUE ZERO.
+      * Archived report of the run, replacing the old sysout DISPLAY.
+       01 ws-report-filename PIC X(40) VALUE 'rollup-report'.
+       01 ws-report-line PIC X(132) VALUE SPACES.
+       01 ws-run-date PIC 9(8) VALUE ZEROES.
+      * Name of the history extract to roll up, taken from the run's
+      * PARM/control card so the load module doesn't have to be
+      * pointed at a file literally called 'history'.
+       01 ws-history-filename PIC X(40) VALUE 'history'.
+       01 ws-hist-file-status PIC XX VALUE '00'.
+       01 ws-hist-eof PIC X VALUE 'N'.
+      * Week-to-date runs from six days back through today. Month-to-
+      * date runs from the first of the current calendar month through
+      * today; comparing the leading six digits of the run date is
+      * enough for that, but the week boundary crosses month and year
+      * ends, so it's worked out with the date intrinsics instead of
+      * straight digit arithmetic.
+       01 ws-week-start-date PIC 9(8) VALUE ZEROES.
+       01 ws-date-int PIC 9(7) VALUE ZEROES.
+       01 ws-week-start-int PIC 9(7) VALUE ZEROES.
+       01 ws-month-to-date PIC 9(6) VALUE ZEROES.
+       01 ws-hist-year-month PIC 9(6) VALUE ZEROES.
+       01 ws-wtd-avg PIC 9(7) VALUE ZEROES.
+       01 ws-mtd-avg PIC 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-history-filename FROM COMMAND-LINE
+           IF ws-history-filename = SPACES
+               MOVE 'history' TO ws-history-filename
+           END-IF
+           ACCEPT ws-run-date FROM DATE YYYYMMDD
+
+           PERFORM para-set-date-window
+
+           OPEN OUTPUT fd-report
+
+           PERFORM para-write-header
+
+           PERFORM para-load-slopes
+
+           OPEN INPUT fd-history
+           IF ws-hist-file-status = '00'
+               PERFORM para-scan-history
+               CLOSE fd-history
+           END-IF
+
+           PERFORM para-write-report
+               VARYING ws-slope-idx FROM 1 BY 1
+               UNTIL ws-slope-idx > ws-slope-count
+
+           CLOSE fd-report
+
+           STOP RUN
+           .
+
+       para-write-header.
+           MOVE SPACES TO ws-report-line
+           STRING 'RUN DATE: ' ws-run-date
+               '  HISTORY FILE: ' ws-history-filename
+               '  PROGRAM: solution-3c'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
+      * Today's run date is always the top of the month-to-date
+      * window. The week-to-date window is today minus six days,
+      * worked out through the date intrinsics so it rolls back across
+      * a month or year boundary correctly.
+       para-set-date-window.
+           MOVE ws-run-date(1:6) TO ws-month-to-date
+
+           COMPUTE ws-date-int = FUNCTION INTEGER-OF-DATE(ws-run-date)
+           COMPUTE ws-week-start-int = ws-date-int - 6
+           COMPUTE ws-week-start-date =
+               FUNCTION DATE-OF-INTEGER(ws-week-start-int)
+           .
+
+      * Read today's active trajectories off the slope maintenance
+      * file into ws-slope-table, skipping anything retired or not
+      * yet in effect.
+       para-load-slopes.
+           MOVE ZERO TO ws-slope-count
+           MOVE 'N' TO ws-slope-eof
+
+           OPEN INPUT fd-slopes
+
+           PERFORM UNTIL ws-slope-eof = 'Y'
+               READ fd-slopes
+                   AT END MOVE 'Y' TO ws-slope-eof
+                   NOT AT END PERFORM para-load-slope-record
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-slopes
+           .
+
+      * ws-slope-table only has room for 20 active trajectories; a
+      * 21st active row on the maintenance file is skipped rather than
+      * written past the end of the table.
+       para-load-slope-record.
+           IF fs-slope-active = 'Y' AND fs-slope-eff-date <= ws-run-date
+              AND ws-slope-count < 20
+               ADD 1 TO ws-slope-count
+               MOVE fs-slope-right TO ws-tbl-right(ws-slope-count)
+               MOVE fs-slope-down TO ws-tbl-down(ws-slope-count)
+               MOVE 9999999 TO ws-tbl-wtd-min(ws-slope-count)
+               MOVE 9999999 TO ws-tbl-mtd-min(ws-slope-count)
+           END-IF
+           .
+
+      * Single pass over every history row on file, folding each one
+      * into whichever active slope it belongs to and whichever of the
+      * week-to-date/month-to-date windows it falls in.
+       para-scan-history.
+           MOVE 'N' TO ws-hist-eof
+
+           PERFORM UNTIL ws-hist-eof = 'Y'
+               READ fd-history NEXT RECORD
+                   AT END MOVE 'Y' TO ws-hist-eof
+                   NOT AT END PERFORM para-apply-history-record
+               END-READ
+           END-PERFORM
+           .
+
+       para-apply-history-record.
+           PERFORM para-fold-history-record
+               VARYING ws-slope-idx FROM 1 BY 1
+               UNTIL ws-slope-idx > ws-slope-count
+           .
+
+       para-fold-history-record.
+           IF ws-tbl-right(ws-slope-idx) = fs-hist-right
+              AND ws-tbl-down(ws-slope-idx) = fs-hist-down
+               IF fs-hist-run-date >= ws-week-start-date
+                  AND fs-hist-run-date <= ws-run-date
+                   PERFORM para-fold-wtd
+               END-IF
+
+               MOVE fs-hist-run-date(1:6) TO ws-hist-year-month
+               IF ws-hist-year-month = ws-month-to-date
+                   PERFORM para-fold-mtd
+               END-IF
+           END-IF
+           .
+
+       para-fold-wtd.
+           ADD 1 TO ws-tbl-wtd-count(ws-slope-idx)
+           ADD fs-hist-tree-count TO ws-tbl-wtd-sum(ws-slope-idx)
+           IF fs-hist-tree-count < ws-tbl-wtd-min(ws-slope-idx)
+               MOVE fs-hist-tree-count TO ws-tbl-wtd-min(ws-slope-idx)
+           END-IF
+           IF fs-hist-tree-count > ws-tbl-wtd-max(ws-slope-idx)
+               MOVE fs-hist-tree-count TO ws-tbl-wtd-max(ws-slope-idx)
+           END-IF
+           .
+
+       para-fold-mtd.
+           ADD 1 TO ws-tbl-mtd-count(ws-slope-idx)
+           ADD fs-hist-tree-count TO ws-tbl-mtd-sum(ws-slope-idx)
+           IF fs-hist-tree-count < ws-tbl-mtd-min(ws-slope-idx)
+               MOVE fs-hist-tree-count TO ws-tbl-mtd-min(ws-slope-idx)
+           END-IF
+           IF fs-hist-tree-count > ws-tbl-mtd-max(ws-slope-idx)
+               MOVE fs-hist-tree-count TO ws-tbl-mtd-max(ws-slope-idx)
+           END-IF
+           .
+
+       para-write-report.
+           IF ws-tbl-wtd-count(ws-slope-idx) = 0
+               MOVE ZERO TO ws-wtd-avg
+               MOVE ZERO TO ws-tbl-wtd-min(ws-slope-idx)
+           ELSE
+               DIVIDE ws-tbl-wtd-sum(ws-slope-idx)
+                   BY ws-tbl-wtd-count(ws-slope-idx)
+                   GIVING ws-wtd-avg
+           END-IF
+
+           IF ws-tbl-mtd-count(ws-slope-idx) = 0
+               MOVE ZERO TO ws-mtd-avg
+               MOVE ZERO TO ws-tbl-mtd-min(ws-slope-idx)
+           ELSE
+               DIVIDE ws-tbl-mtd-sum(ws-slope-idx)
+                   BY ws-tbl-mtd-count(ws-slope-idx)
+                   GIVING ws-mtd-avg
+           END-IF
+
+           MOVE SPACES TO ws-report-line
+           STRING 'SLOPE ' ws-tbl-right(ws-slope-idx)
+               '/' ws-tbl-down(ws-slope-idx)
+               '  WTD RUNS: ' ws-tbl-wtd-count(ws-slope-idx)
+               '  MIN: ' ws-tbl-wtd-min(ws-slope-idx)
+               '  MAX: ' ws-tbl-wtd-max(ws-slope-idx)
+               '  AVG: ' ws-wtd-avg
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+
+           MOVE SPACES TO ws-report-line
+           STRING 'SLOPE ' ws-tbl-right(ws-slope-idx)
+               '/' ws-tbl-down(ws-slope-idx)
+               '  MTD RUNS: ' ws-tbl-mtd-count(ws-slope-idx)
+               '  MIN: ' ws-tbl-mtd-min(ws-slope-idx)
+               '  MAX: ' ws-tbl-mtd-max(ws-slope-idx)
+               '  AVG: ' ws-mtd-avg
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .

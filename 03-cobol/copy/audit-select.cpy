@@ -0,0 +1,7 @@
+      * Run-level audit trail: every run of every program in this
+      * suite appends one row here, no matter how the run turned out.
+       SELECT fd-audit
+           ASSIGN TO DYNAMIC ws-audit-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-audit-file-status.

@@ -0,0 +1,9 @@
+      * Name of the shared audit log, plus the file status EXTEND
+      * falls back on for the very first run (when it doesn't exist
+      * yet). The run's own date/time doubles as its run id - these
+      * programs run standalone rather than submitted through JES, so
+      * there's no job number of their own to log.
+       01 ws-audit-filename PIC X(40) VALUE 'audit'.
+       01 ws-audit-file-status PIC XX VALUE '00'.
+       01 ws-audit-run-time PIC 9(8) VALUE ZEROES.
+       01 ws-audit-result PIC X(10) VALUE 'OK'.

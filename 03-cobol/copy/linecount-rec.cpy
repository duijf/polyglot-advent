@@ -0,0 +1,5 @@
+       01 fs-linecount-rec.
+           05 fs-lc-run-date PIC 9(8).
+           05 fs-lc-program PIC X(11).
+           05 fs-lc-line-count PIC 9(7).
+           05 FILLER PIC X(10).

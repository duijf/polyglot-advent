@@ -0,0 +1,7 @@
+      * Working copy of the current map line, its end-of-file switch,
+      * and the 0-based line counter every reader of a map extract
+      * advances as it goes. Shared so the three stay in step with
+      * each other and with the map-line record layout above.
+       01 ws-line PIC A(132).
+       01 ws-eof PIC A VALUE 'N'.
+       01 ws-line-count PIC 9(7) VALUE ZEROES.

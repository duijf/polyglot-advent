@@ -0,0 +1,5 @@
+      * Name of the control file every reader and the reconciliation
+      * program share, plus the file status EXTEND falls back on for
+      * the very first run (when it doesn't exist yet).
+       01 ws-linecount-filename PIC X(40) VALUE 'linecounts'.
+       01 ws-lc-file-status PIC XX VALUE '00'.

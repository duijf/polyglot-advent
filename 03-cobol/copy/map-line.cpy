@@ -0,0 +1,5 @@
+      * Input map record: one row of the grid of trees. Widened past
+      * the old 31-column cap to take the wider drone survey extracts
+      * without truncating them. Shared by every program that reads a
+      * map extract, so a future width change only has to happen once.
+       01 fs-line PIC A(132).

@@ -0,0 +1,8 @@
+       01 fs-audit-rec.
+           05 fs-audit-run-id.
+               10 fs-audit-run-date PIC 9(8).
+               10 fs-audit-run-time PIC 9(8).
+           05 fs-audit-program PIC X(11).
+           05 fs-audit-input-file PIC X(40).
+           05 fs-audit-result PIC X(10).
+           05 FILLER PIC X(10).

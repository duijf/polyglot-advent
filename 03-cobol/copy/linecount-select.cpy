@@ -0,0 +1,8 @@
+      * Cross-program line-count control file: every program that
+      * reads the map extract drops its final line count here so a
+      * reconciliation pass can confirm they all saw the same map.
+       SELECT fd-linecount
+           ASSIGN TO DYNAMIC ws-linecount-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-lc-file-status.

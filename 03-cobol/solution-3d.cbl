@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. solution-3d.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY linecount-select.
+       SELECT fd-report
+           ASSIGN TO DYNAMIC ws-report-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-linecount.
+           COPY linecount-rec.
+
+       FD fd-report.
+       01 fs-report-line PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY linecount-ws.
+       01 ws-lc-eof PIC X VALUE 'N'.
+       01 ws-run-date PIC 9(8) VALUE ZEROES.
+      * Archived report of the reconciliation pass, replacing the old
+      * sysout DISPLAY the other programs in this suite once used.
+       01 ws-report-filename PIC X(40) VALUE 'reconcile-report'.
+       01 ws-report-line PIC X(132) VALUE SPACES.
+      * Every program that read today's map drops one row here. If
+      * they don't all agree on how many lines the map had, something
+      * upstream (a ragged map, a truncated transmission) slipped past
+      * whichever program's own checks caught it on its own run.
+       01 ws-recon-table.
+           05 ws-recon-entry OCCURS 10 TIMES.
+               10 ws-recon-program PIC X(11).
+               10 ws-recon-line-count PIC 9(7).
+       01 ws-recon-count PIC 9(2) VALUE ZERO.
+       01 ws-recon-idx PIC 9(2) VALUE ZERO.
+       01 ws-expected-count PIC 9(7) VALUE ZEROES.
+       01 ws-recon-error PIC X VALUE 'N'.
+      * solution-1a, solution-3a, and solution-3b should all have
+      * dropped a row for today - a width-check or overflow abort in
+      * either counting program skips its own para-write-linecount, so
+      * fewer than three rows means one of them didn't make it this
+      * far, not just that the ones present happen to agree.
+       01 ws-expected-program-count PIC 9(2) VALUE 3.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-run-date FROM DATE YYYYMMDD
+
+           OPEN OUTPUT fd-report
+
+           PERFORM para-write-header
+
+           OPEN INPUT fd-linecount
+           IF ws-lc-file-status = '00'
+               PERFORM para-scan-linecounts
+               CLOSE fd-linecount
+           END-IF
+
+           PERFORM para-write-reconciliation
+
+           CLOSE fd-report
+
+           IF ws-recon-error = 'Y'
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           STOP RUN
+           .
+
+       para-write-header.
+           MOVE SPACES TO ws-report-line
+           STRING 'RUN DATE: ' ws-run-date
+               '  PROGRAM: solution-3d'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
+      * One pass over every row solution-1a/3a/3b have ever appended,
+      * picking out just today's.
+       para-scan-linecounts.
+           PERFORM UNTIL ws-lc-eof = 'Y'
+               READ fd-linecount
+                   AT END MOVE 'Y' TO ws-lc-eof
+                   NOT AT END PERFORM para-apply-linecount-record
+               END-READ
+           END-PERFORM
+           .
+
+      * The first row seen for today sets the count every other row
+      * is expected to match; anything that doesn't agree flags the
+      * whole run date for review.
+       para-apply-linecount-record.
+           IF fs-lc-run-date = ws-run-date
+              AND ws-recon-count < 10
+               ADD 1 TO ws-recon-count
+               MOVE fs-lc-program TO ws-recon-program(ws-recon-count)
+               MOVE fs-lc-line-count
+                   TO ws-recon-line-count(ws-recon-count)
+
+               IF ws-recon-count = 1
+                   MOVE fs-lc-line-count TO ws-expected-count
+               ELSE
+                   IF fs-lc-line-count NOT = ws-expected-count
+                       MOVE 'Y' TO ws-recon-error
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       para-write-reconciliation.
+           IF ws-recon-count = 0
+               MOVE 'Y' TO ws-recon-error
+               MOVE SPACES TO ws-report-line
+               MOVE 'NO LINE COUNTS ON FILE FOR THIS RUN DATE'
+                   TO ws-report-line
+               WRITE fs-report-line FROM ws-report-line
+           ELSE
+               PERFORM para-write-recon-line
+                   VARYING ws-recon-idx FROM 1 BY 1
+                   UNTIL ws-recon-idx > ws-recon-count
+
+               IF ws-recon-count NOT = ws-expected-program-count
+                   MOVE 'Y' TO ws-recon-error
+               END-IF
+
+               MOVE SPACES TO ws-report-line
+               IF ws-recon-count NOT = ws-expected-program-count
+                   STRING 'RESULT: MISSING PROGRAM(S) - EXPECTED '
+                       ws-expected-program-count
+                       ' LINE-COUNT ROWS, FOUND ' ws-recon-count
+                       DELIMITED BY SIZE INTO ws-report-line
+               ELSE
+                   IF ws-recon-error = 'Y'
+                       MOVE 'RESULT: MISMATCH - LINE COUNTS DISAGREE'
+                           TO ws-report-line
+                   ELSE
+                       MOVE 'RESULT: RECONCILED - ALL COUNTS AGREE'
+                           TO ws-report-line
+                   END-IF
+               END-IF
+               WRITE fs-report-line FROM ws-report-line
+           END-IF
+           .
+
+       para-write-recon-line.
+           MOVE SPACES TO ws-report-line
+           STRING 'PROGRAM ' ws-recon-program(ws-recon-idx)
+               '  LINE-COUNT ' ws-recon-line-count(ws-recon-idx)
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .

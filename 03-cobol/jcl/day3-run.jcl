@@ -0,0 +1,55 @@
+//DAY3RUN  JOB (ACCTNO),'DAY 3 TREE COUNT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs the day-3 tree-counting suite end to end against today's
+//* survey extract: solution-1a's echo/validation pass, then
+//* solution-3a's single-slope count, then solution-3b's multi-slope
+//* rollup, then solution-3d's line-count reconciliation. Each step
+//* only runs if every step before it completed with return code 0.
+//* solution-1a's character check only logs bad map content to its
+//* own error report and always returns 0 - it's solution-3a/3b's
+//* width pre-pass that actually stops the chain, aborting with a
+//* nonzero return code on a ragged map before the next gated step
+//* gets a chance to run against it.
+//*
+//* The load modules are Unix System Services executables, not bound
+//* PDS members, so each step shells out to one through BPXBATCH
+//* rather than an ordinary EXEC PGM= of the COBOL program itself.
+//* MAPLIB points at wherever this run's extract and the
+//* slope/history/report files actually live; adjust it per
+//* environment.
+//*
+//         EXPORT SYMLIST=(MAPLIB)
+//         SET MAPLIB='/app/data/day3'
+//*
+//STEP010  EXEC PGM=BPXBATCH,
+//             PARM='SH cd &MAPLIB; /app/bin/solution-1a input'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//         IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=BPXBATCH,
+//             PARM='SH cd &MAPLIB; /app/bin/solution-3a input'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//         ENDIF
+//*
+//         IF (STEP010.RC = 0 AND STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=BPXBATCH,
+//             PARM='SH cd &MAPLIB; /app/bin/solution-3b input'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//         ENDIF
+//*
+//* Cross-check that solution-1a, solution-3a, and solution-3b all
+//* reported in for today and all saw the same number of map lines,
+//* before anyone downstream trusts today's tree-counts. RC=8 out of
+//* this step means one of them is missing or they disagreed.
+//         IF (STEP010.RC = 0 AND STEP020.RC = 0
+//            AND STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=BPXBATCH,
+//             PARM='SH cd &MAPLIB; /app/bin/solution-3d'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//         ENDIF
+//*

@@ -5,22 +5,77 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT fd-input
-           ASSIGN TO 'input'
+           ASSIGN TO DYNAMIC ws-input-filename
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
+       SELECT fd-report
+           ASSIGN TO DYNAMIC ws-report-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       SELECT fd-errors
+           ASSIGN TO DYNAMIC ws-error-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           COPY linecount-select.
+           COPY audit-select.
 
        DATA DIVISION.
        FILE SECTION.
        FD fd-input.
-       01 fs-line PIC A(31).
+           COPY map-line.
+
+       FD fd-report.
+       01 fs-report-line PIC X(132).
+
+       FD fd-errors.
+       01 fs-error-line PIC X(80).
+
+       FD fd-linecount.
+           COPY linecount-rec.
+
+       FD fd-audit.
+           COPY audit-rec.
 
        WORKING-STORAGE SECTION.
-       01 ws-line PIC A(31).
-       01 ws-eof PIC A VALUE 'N'.
+           COPY map-line-ws.
+      * Name of today's survey extract, taken from the run's PARM/
+      * control card so the load module doesn't have to be pointed
+      * at a file literally called 'input'.
+       01 ws-input-filename PIC X(40) VALUE SPACES.
+      * Archived report of the run, replacing the old sysout echo.
+      * Named after this program specifically - day3-run.jcl runs
+      * solution-1a/3a/3b back to back out of the same directory, and
+      * a shared 'report'/'errors' literal would let each later step
+      * truncate the one the step before it just wrote.
+       01 ws-report-filename PIC X(40) VALUE 'report-1a'.
+       01 ws-report-line PIC X(132) VALUE SPACES.
+       01 ws-run-date PIC 9(8) VALUE ZEROES.
+      * Exception report: anything on the map besides '.' or '#' gets
+      * flagged here instead of silently being treated as open ground.
+       01 ws-error-filename PIC X(40) VALUE 'errors-1a'.
+       01 ws-error-line PIC X(80) VALUE SPACES.
+      * Actual map width, sized off the first record read instead of
+      * a literal 31, so wider drone-flight maps wrap correctly.
+       01 ws-map-width PIC 9999 VALUE ZEROES.
+       01 ws-scan-idx PIC 9999 VALUE ZEROES.
+       01 ws-col-idx PIC 9999 VALUE ZEROES.
+           COPY linecount-ws.
+           COPY audit-ws.
 
        PROCEDURE DIVISION.
        para-main.
+           ACCEPT ws-input-filename FROM COMMAND-LINE
+           IF ws-input-filename = SPACES
+               MOVE 'input' TO ws-input-filename
+           END-IF
+           ACCEPT ws-run-date FROM DATE YYYYMMDD
+           ACCEPT ws-audit-run-time FROM TIME
+
            OPEN INPUT fd-input
+           OPEN OUTPUT fd-report
+           OPEN OUTPUT fd-errors
+
+           PERFORM para-write-header
 
            PERFORM UNTIL ws-eof='Y'
                READ fd-input INTO ws-line
@@ -31,9 +86,110 @@
 
            CLOSE fd-input
 
+           PERFORM para-write-linecount
+
+           CLOSE fd-report
+           CLOSE fd-errors
+
+           PERFORM para-write-audit
+
            STOP RUN
            .
 
+       para-write-header.
+           MOVE SPACES TO ws-report-line
+           STRING 'RUN DATE: ' ws-run-date
+               '  MAP FILE: ' ws-input-filename
+               '  PROGRAM: solution-1a'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
        para-line.
-           DISPLAY ws-line
+           ADD 1 TO ws-line-count GIVING ws-line-count
+
+           IF ws-line-count = 1
+               PERFORM para-detect-width
+           END-IF
+
+           PERFORM para-validate-line
+
+           MOVE ws-line TO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
+      * The survey map no longer has a fixed 31-column width. Size it
+      * off the first record's actual content instead of a literal,
+      * by scanning back from the end of the buffer for the last
+      * column that isn't trailing pad.
+       para-detect-width.
+           PERFORM para-scan-width
+               VARYING ws-scan-idx FROM 132 BY -1
+               UNTIL ws-scan-idx < 1
+                  OR ws-line(ws-scan-idx:1) NOT = SPACE
+           MOVE ws-scan-idx TO ws-map-width
+           .
+
+       para-scan-width.
+           CONTINUE
+           .
+
+      * Flag any column that isn't open ground ('.') or a tree ('#'),
+      * e.g. blanks from a truncated record or garbage from a bad
+      * transmission, instead of silently treating it as open ground.
+       para-validate-line.
+           PERFORM para-check-column
+               VARYING ws-col-idx FROM 1 BY 1
+               UNTIL ws-col-idx > ws-map-width
+           .
+
+       para-check-column.
+           IF ws-line(ws-col-idx:1) NOT = '.'
+              AND ws-line(ws-col-idx:1) NOT = '#'
+               MOVE SPACES TO ws-error-line
+               STRING 'LINE ' ws-line-count
+                   '  COLUMN ' ws-col-idx
+                   '  CHAR ' ws-line(ws-col-idx:1)
+                   DELIMITED BY SIZE INTO ws-error-line
+               WRITE fs-error-line FROM ws-error-line
+           END-IF
+           .
+
+      * Drop this run's final line count into the control file the
+      * day-3 reconciliation program reads, so a map that solution-1a
+      * and solution-3a/3b somehow disagree about the size of gets
+      * caught instead of silently producing a wrong tree-count.
+       para-write-linecount.
+           OPEN EXTEND fd-linecount
+           IF ws-lc-file-status NOT = '00'
+               OPEN OUTPUT fd-linecount
+           END-IF
+
+           MOVE SPACES TO fs-linecount-rec
+           MOVE ws-run-date TO fs-lc-run-date
+           MOVE 'solution-1a' TO fs-lc-program
+           MOVE ws-line-count TO fs-lc-line-count
+           WRITE fs-linecount-rec
+
+           CLOSE fd-linecount
+           .
+
+      * Append this run to the shared audit trail - job/run id (this
+      * run's own date/time), program, input file, and final result -
+      * no matter how the run turned out.
+       para-write-audit.
+           OPEN EXTEND fd-audit
+           IF ws-audit-file-status NOT = '00'
+               OPEN OUTPUT fd-audit
+           END-IF
+
+           MOVE SPACES TO fs-audit-rec
+           MOVE ws-run-date TO fs-audit-run-date
+           MOVE ws-audit-run-time TO fs-audit-run-time
+           MOVE 'solution-1a' TO fs-audit-program
+           MOVE ws-input-filename TO fs-audit-input-file
+           MOVE ws-audit-result TO fs-audit-result
+           WRITE fs-audit-rec
+
+           CLOSE fd-audit
            .

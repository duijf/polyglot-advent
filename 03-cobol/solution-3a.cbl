@@ -5,45 +5,147 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT fd-input
-           ASSIGN TO 'input'
+           ASSIGN TO DYNAMIC ws-input-filename
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
+       SELECT fd-report
+           ASSIGN TO DYNAMIC ws-report-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       SELECT fd-errors
+           ASSIGN TO DYNAMIC ws-error-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           COPY linecount-select.
+           COPY audit-select.
 
        DATA DIVISION.
        FILE SECTION.
        FD fd-input.
-       01 fs-line PIC A(31).
+           COPY map-line.
+
+       FD fd-report.
+       01 fs-report-line PIC X(132).
+
+       FD fd-errors.
+       01 fs-error-line PIC X(80).
+
+       FD fd-linecount.
+           COPY linecount-rec.
+
+       FD fd-audit.
+           COPY audit-rec.
 
        WORKING-STORAGE SECTION.
-       01 ws-line PIC A(31).
-       01 ws-eof PIC A VALUE 'N'.
-       01 ws-line-count PIC 9999 VALUE ZEROES.
-       01 ws-tree-count PIC 9999 VALUE ZEROES.
+           COPY map-line-ws.
+       01 ws-tree-count PIC 9(7) VALUE ZEROES.
        01 ws-index PIC 9999 VALUE 1.
       * Variable for scratch calculations. Not used for control flow.
-       01 ws-scratch PIC 9999 VALUE ZEROES.
+       01 ws-scratch PIC 9(7) VALUE ZEROES.
+      * Actual map width, sized off the first record read instead of
+      * a literal 31, so wider drone-flight maps wrap correctly.
+       01 ws-map-width PIC 9999 VALUE ZEROES.
+       01 ws-scan-idx PIC 9999 VALUE ZEROES.
+      * Name of today's survey extract, taken from the run's PARM/
+      * control card so the load module doesn't have to be pointed
+      * at a file literally called 'input'.
+       01 ws-input-filename PIC X(40) VALUE SPACES.
+      * Archived report of the run, replacing the old sysout DISPLAY.
+      * Named after this program specifically - day3-run.jcl runs
+      * solution-1a/3a/3b back to back out of the same directory, and
+      * a shared 'report'/'errors' literal would let each later step
+      * truncate the one the step before it just wrote.
+       01 ws-report-filename PIC X(40) VALUE 'report-3a'.
+       01 ws-report-line PIC X(132) VALUE SPACES.
+       01 ws-run-date PIC 9(8) VALUE ZEROES.
+      * Exception report: anything on the map besides '.' or '#' gets
+      * flagged here instead of silently being treated as open ground.
+       01 ws-error-filename PIC X(40) VALUE 'errors-3a'.
+       01 ws-error-line PIC X(80) VALUE SPACES.
+       01 ws-col-idx PIC 9999 VALUE ZEROES.
+      * ws-line-count is 0-based for the slope arithmetic below, so the
+      * error report adds 1 back to get the line number ops would see
+      * in a text editor.
+       01 ws-error-line-no PIC 9(7) VALUE ZEROES.
+      * A ragged map (lines that don't all match the first line's
+      * width) throws the slope arithmetic off for every line after
+      * the short one, so we read the whole map once up front and
+      * confirm every line is the same width before counting a single
+      * tree.
+       01 ws-width-error PIC X VALUE 'N'.
+       01 ws-bad-line-no PIC 9(7) VALUE ZEROES.
+       01 ws-chk-line-count PIC 9(7) VALUE ZEROES.
+       01 ws-chk-width PIC 9999 VALUE ZEROES.
+           COPY linecount-ws.
+           COPY audit-ws.
 
        PROCEDURE DIVISION.
        para-main.
-           OPEN INPUT fd-input
+           ACCEPT ws-input-filename FROM COMMAND-LINE
+           IF ws-input-filename = SPACES
+               MOVE 'input' TO ws-input-filename
+           END-IF
+           ACCEPT ws-run-date FROM DATE YYYYMMDD
+           ACCEPT ws-audit-run-time FROM TIME
 
-           PERFORM UNTIL ws-eof='Y'
-               READ fd-input INTO ws-line
-                   AT END MOVE 'Y' TO ws-eof
-                   NOT AT END PERFORM para-line
-               END-READ
-           END-PERFORM
+           OPEN OUTPUT fd-report
+           OPEN OUTPUT fd-errors
 
-           DISPLAY ws-tree-count
+           PERFORM para-write-header
 
+           OPEN INPUT fd-input
+           PERFORM para-validate-widths
            CLOSE fd-input
 
+           IF ws-width-error = 'Y'
+               MOVE 'WIDTH-ERR' TO ws-audit-result
+               PERFORM para-abort-width-check
+           ELSE
+               OPEN INPUT fd-input
+
+               PERFORM UNTIL ws-eof='Y'
+                   READ fd-input INTO ws-line
+                       AT END MOVE 'Y' TO ws-eof
+                       NOT AT END PERFORM para-line
+                   END-READ
+               END-PERFORM
+
+               PERFORM para-write-total
+               PERFORM para-write-linecount
+
+               CLOSE fd-input
+           END-IF
+
+           CLOSE fd-report
+           CLOSE fd-errors
+
+           PERFORM para-write-audit
+
            STOP RUN
            .
 
+       para-write-header.
+           MOVE SPACES TO ws-report-line
+           STRING 'RUN DATE: ' ws-run-date
+               '  MAP FILE: ' ws-input-filename
+               '  PROGRAM: solution-3a'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
+       para-write-total.
+           MOVE SPACES TO ws-report-line
+           STRING 'SLOPE 03/01  TREE-COUNT: ' ws-tree-count
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
        para-line.
+           PERFORM para-validate-line
+
            MULTIPLY ws-line-count BY 3 GIVING ws-scratch
-           DIVIDE ws-scratch BY 31 GIVING ws-scratch REMAINDER ws-index
+           DIVIDE ws-scratch BY ws-map-width GIVING ws-scratch
+             REMAINDER ws-index
            ADD 1 TO ws-index GIVING ws-index
 
            IF ws-line(ws-index:1) = '#'
@@ -52,3 +154,117 @@
 
            ADD 1 TO ws-line-count GIVING ws-line-count
            .
+
+      * The survey map no longer has a fixed 31-column width. Size it
+      * off the first record's actual content instead of a literal,
+      * by scanning back from the end of the buffer for the last
+      * column that isn't trailing pad.
+       para-scan-width.
+           CONTINUE
+           .
+
+      * First pass over the map: measure every line's width and make
+      * sure it matches the first line. The first mismatch stops the
+      * scan; that line number is what goes in the abort message.
+       para-validate-widths.
+           PERFORM UNTIL ws-eof = 'Y' OR ws-width-error = 'Y'
+               READ fd-input INTO ws-line
+                   AT END MOVE 'Y' TO ws-eof
+                   NOT AT END PERFORM para-check-line-width
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO ws-eof
+           .
+
+       para-check-line-width.
+           ADD 1 TO ws-chk-line-count
+
+           PERFORM para-scan-width
+               VARYING ws-scan-idx FROM 132 BY -1
+               UNTIL ws-scan-idx < 1
+                  OR ws-line(ws-scan-idx:1) NOT = SPACE
+           MOVE ws-scan-idx TO ws-chk-width
+
+           IF ws-chk-line-count = 1
+               MOVE ws-chk-width TO ws-map-width
+           ELSE
+               IF ws-chk-width NOT = ws-map-width
+                   MOVE ws-chk-line-count TO ws-bad-line-no
+                   MOVE 'Y' TO ws-width-error
+               END-IF
+           END-IF
+           .
+
+       para-abort-width-check.
+           MOVE SPACES TO ws-report-line
+           STRING 'ABORT: MAP LINE ' ws-bad-line-no
+               ' WIDTH DOES NOT MATCH MAP WIDTH OF ' ws-map-width
+               ' - RUN TERMINATED'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           DISPLAY ws-report-line
+           MOVE 8 TO RETURN-CODE
+           .
+
+      * Flag any column that isn't open ground ('.') or a tree ('#'),
+      * e.g. blanks from a truncated record or garbage from a bad
+      * transmission, instead of silently treating it as open ground.
+       para-validate-line.
+           ADD 1 TO ws-line-count GIVING ws-error-line-no
+           PERFORM para-check-column
+               VARYING ws-col-idx FROM 1 BY 1
+               UNTIL ws-col-idx > ws-map-width
+           .
+
+       para-check-column.
+           IF ws-line(ws-col-idx:1) NOT = '.'
+              AND ws-line(ws-col-idx:1) NOT = '#'
+               MOVE SPACES TO ws-error-line
+               STRING 'LINE ' ws-error-line-no
+                   '  COLUMN ' ws-col-idx
+                   '  CHAR ' ws-line(ws-col-idx:1)
+                   DELIMITED BY SIZE INTO ws-error-line
+               WRITE fs-error-line FROM ws-error-line
+           END-IF
+           .
+
+      * Drop this run's final line count into the control file the
+      * day-3 reconciliation program reads, so a map that solution-1a
+      * and solution-3a/3b somehow disagree about the size of gets
+      * caught instead of silently producing a wrong tree-count. Not
+      * reached on a width-check abort - there's no valid count to
+      * reconcile against yet.
+       para-write-linecount.
+           OPEN EXTEND fd-linecount
+           IF ws-lc-file-status NOT = '00'
+               OPEN OUTPUT fd-linecount
+           END-IF
+
+           MOVE SPACES TO fs-linecount-rec
+           MOVE ws-run-date TO fs-lc-run-date
+           MOVE 'solution-3a' TO fs-lc-program
+           MOVE ws-line-count TO fs-lc-line-count
+           WRITE fs-linecount-rec
+
+           CLOSE fd-linecount
+           .
+
+      * Append this run to the shared audit trail - job/run id (this
+      * run's own date/time), program, input file, and final result -
+      * no matter how the run turned out.
+       para-write-audit.
+           OPEN EXTEND fd-audit
+           IF ws-audit-file-status NOT = '00'
+               OPEN OUTPUT fd-audit
+           END-IF
+
+           MOVE SPACES TO fs-audit-rec
+           MOVE ws-run-date TO fs-audit-run-date
+           MOVE ws-audit-run-time TO fs-audit-run-time
+           MOVE 'solution-3a' TO fs-audit-program
+           MOVE ws-input-filename TO fs-audit-input-file
+           MOVE ws-audit-result TO fs-audit-result
+           WRITE fs-audit-rec
+
+           CLOSE fd-audit
+           .

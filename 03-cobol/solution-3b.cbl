@@ -5,59 +5,354 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT fd-input
-           ASSIGN TO 'input'
+           ASSIGN TO DYNAMIC ws-input-filename
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
+       SELECT fd-slopes
+           ASSIGN TO DYNAMIC ws-slope-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       SELECT fd-report
+           ASSIGN TO DYNAMIC ws-report-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       SELECT fd-errors
+           ASSIGN TO DYNAMIC ws-error-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+      * Per-slope checkpoint so a restart after an abend doesn't have
+      * to re-fold every slope's tree-count back into the running
+      * product from scratch.
+       SELECT fd-checkpoint
+           ASSIGN TO DYNAMIC ws-checkpoint-filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ws-ckpt-file-status.
+      * Permanent record of every slope's tree-count on every run date,
+      * for the rollup program to read week-to-date/month-to-date
+      * figures from.
+       SELECT fd-history
+           ASSIGN TO DYNAMIC ws-history-filename
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fs-hist-key
+           FILE STATUS IS ws-hist-file-status.
+           COPY linecount-select.
+           COPY audit-select.
 
        DATA DIVISION.
        FILE SECTION.
        FD fd-input.
-       01 fs-line PIC A(31).
+           COPY map-line.
+
+       FD fd-report.
+       01 fs-report-line PIC X(132).
+
+       FD fd-errors.
+       01 fs-error-line PIC X(80).
+
+      * One checkpoint record per slope already folded into the
+      * running product, keyed by run date plus the slope itself.
+       FD fd-checkpoint.
+       01 fs-checkpoint-rec.
+           05 fs-ckpt-run-date PIC 9(8).
+           05 fs-ckpt-right PIC 9(2).
+           05 fs-ckpt-down PIC 9(2).
+           05 fs-ckpt-tree-count PIC 9(7).
+           05 fs-ckpt-output-number PIC 9(13).
+           05 FILLER PIC X(20).
+
+      * Keyed on run date plus the slope so a rerun for the same day
+      * updates that slope's count instead of adding a duplicate.
+       FD fd-history.
+       01 fs-history-rec.
+           05 fs-hist-key.
+               10 fs-hist-run-date PIC 9(8).
+               10 fs-hist-right PIC 9(2).
+               10 fs-hist-down PIC 9(2).
+           05 fs-hist-tree-count PIC 9(7).
+           05 FILLER PIC X(20).
+
+       FD fd-linecount.
+           COPY linecount-rec.
+
+       FD fd-audit.
+           COPY audit-rec.
+
+      * One trajectory to test: how far right and how far down we step
+      * each line, whether ops currently wants it evaluated, and the
+      * date it comes into effect.
+       FD fd-slopes.
+       01 fs-slope-rec.
+           05 fs-slope-right PIC 9(2).
+           05 fs-slope-down PIC 9(2).
+           05 fs-slope-active PIC X(1).
+           05 fs-slope-eff-date PIC 9(8).
+           05 FILLER PIC X(17).
 
        WORKING-STORAGE SECTION.
-       01 ws-line PIC A(31).
-       01 ws-eof PIC A.
-       01 ws-line-count PIC 9999 VALUE ZEROES.
-       01 ws-tree-count PIC 9999 VALUE ZEROES.
+           COPY map-line-ws.
        01 ws-index PIC 9999 VALUE 1.
-       01 ws-slope-right PIC 9 VALUE ZEROES.
-       01 ws-slope-down PIC 9 VALUE ZEROES.
        01 ws-output-number PIC 9999999999999 VALUE 1.
       * Variables for scratch calculations and trashing intermediate
       * results. (E.g. when we only want the remainder of a division.)
-       01 ws-scratch PIC 9999 VALUE ZEROES.
-       01 ws-discard PIC 9999 VALUE ZEROES.
+       01 ws-scratch PIC 9(7) VALUE ZEROES.
+       01 ws-discard PIC 9(7) VALUE ZEROES.
+      * Actual map width, sized off the first record read instead of
+      * a literal 31, so wider drone-flight maps wrap correctly.
+       01 ws-map-width PIC 9999 VALUE ZEROES.
+       01 ws-scan-idx PIC 9999 VALUE ZEROES.
+      * Name of today's survey extract, taken from the run's PARM/
+      * control card so the load module doesn't have to be pointed
+      * at a file literally called 'input'.
+       01 ws-input-filename PIC X(40) VALUE SPACES.
+      * Slope maintenance file. Ops adds or retires trajectories here
+      * instead of getting us to change and recompile this program.
+       01 ws-slope-filename PIC X(40) VALUE 'slopes'.
+       01 ws-slope-eof PIC X VALUE 'N'.
+       01 ws-run-date PIC 9(8) VALUE ZEROES.
+      * Every active slope's tree-count is accumulated in the same
+      * single pass over fd-input, rather than rereading the map once
+      * per slope.
+       01 ws-slope-table.
+           05 ws-slope-entry OCCURS 20 TIMES.
+               10 ws-tbl-right PIC 9(2).
+               10 ws-tbl-down PIC 9(2).
+               10 ws-tbl-tree-count PIC 9(7) VALUE ZEROES.
+               10 ws-tbl-checkpointed PIC X VALUE 'N'.
+       01 ws-slope-count PIC 9(2) VALUE ZERO.
+       01 ws-slope-idx PIC 9(2) VALUE ZERO.
+      * Archived report of the run, replacing the old sysout DISPLAY.
+      * Named after this program specifically - day3-run.jcl runs
+      * solution-1a/3a/3b back to back out of the same directory, and
+      * a shared 'report'/'errors' literal would let each later step
+      * truncate the one the step before it just wrote.
+       01 ws-report-filename PIC X(40) VALUE 'report-3b'.
+       01 ws-report-line PIC X(132) VALUE SPACES.
+      * Exception report: anything on the map besides '.' or '#' gets
+      * flagged here instead of silently being treated as open ground.
+       01 ws-error-filename PIC X(40) VALUE 'errors-3b'.
+       01 ws-error-line PIC X(80) VALUE SPACES.
+       01 ws-col-idx PIC 9999 VALUE ZEROES.
+      * ws-line-count is 0-based for the slope arithmetic below, so the
+      * error report adds 1 back to get the line number ops would see
+      * in a text editor.
+       01 ws-error-line-no PIC 9(7) VALUE ZEROES.
+      * A ragged map (lines that don't all match the first line's
+      * width) throws the slope arithmetic off for every line after
+      * the short one, so we read the whole map once up front and
+      * confirm every line is the same width before counting a single
+      * tree.
+       01 ws-width-error PIC X VALUE 'N'.
+       01 ws-bad-line-no PIC 9(7) VALUE ZEROES.
+       01 ws-chk-line-count PIC 9(7) VALUE ZEROES.
+       01 ws-chk-width PIC 9999 VALUE ZEROES.
+      * Restart control card: a second command-line token of RESTART
+      * tells this run to pick up from an earlier run's checkpoint
+      * file instead of starting the product over at 1.
+       01 ws-arg-num PIC 9(4) COMP.
+       01 ws-restart-flag PIC X(10) VALUE SPACES.
+       01 ws-checkpoint-filename PIC X(40) VALUE 'checkpoint'.
+       01 ws-ckpt-file-status PIC XX VALUE '00'.
+       01 ws-ckpt-eof PIC X VALUE 'N'.
+      * ws-output-number is a fixed PIC 9(13) accumulator; a map with
+      * enough trees (or enough active slopes) can overflow it, so the
+      * MULTIPLY that folds each slope in is guarded instead of letting
+      * it truncate silently.
+       01 ws-overflow-error PIC X VALUE 'N'.
+      * History of every slope's tree-count, one row per run date, for
+      * the weekly/monthly rollup report to read.
+       01 ws-history-filename PIC X(40) VALUE 'history'.
+       01 ws-hist-file-status PIC XX VALUE '00'.
+           COPY linecount-ws.
+           COPY audit-ws.
 
        PROCEDURE DIVISION.
        para-main.
-           MOVE 1 TO ws-slope-right
-           MOVE 1 TO ws-slope-down
-           PERFORM para-process-file
+           MOVE 1 TO ws-arg-num
+           DISPLAY ws-arg-num UPON ARGUMENT-NUMBER
+           ACCEPT ws-input-filename FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO ws-input-filename
+           END-ACCEPT
+           IF ws-input-filename = SPACES
+               MOVE 'input' TO ws-input-filename
+           END-IF
 
-           MOVE 3 TO ws-slope-right
-           MOVE 1 TO ws-slope-down
-           PERFORM para-process-file
+           MOVE 2 TO ws-arg-num
+           DISPLAY ws-arg-num UPON ARGUMENT-NUMBER
+           ACCEPT ws-restart-flag FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO ws-restart-flag
+           END-ACCEPT
 
-           MOVE 5 TO ws-slope-right
-           MOVE 1 TO ws-slope-down
-           PERFORM para-process-file
+           ACCEPT ws-run-date FROM DATE YYYYMMDD
+           ACCEPT ws-audit-run-time FROM TIME
 
-           MOVE 7 TO ws-slope-right
-           MOVE 1 TO ws-slope-down
-           PERFORM para-process-file
+           OPEN OUTPUT fd-report
+           OPEN OUTPUT fd-errors
+
+           PERFORM para-write-header
+
+           PERFORM para-load-slopes
+
+           IF ws-restart-flag = 'RESTART'
+               PERFORM para-load-checkpoint
+           END-IF
+
+           MOVE 'N' TO ws-eof
+           OPEN INPUT fd-input
+           PERFORM para-validate-widths
+           CLOSE fd-input
+
+           IF ws-width-error = 'Y'
+               MOVE 'WIDTH-ERR' TO ws-audit-result
+               PERFORM para-abort-width-check
+           ELSE
+               PERFORM para-process-file
+
+               PERFORM para-open-checkpoint
+               PERFORM para-open-history
+
+               PERFORM para-accumulate-output
+                   VARYING ws-slope-idx FROM 1 BY 1
+                   UNTIL ws-slope-idx > ws-slope-count
+                      OR ws-overflow-error = 'Y'
+
+               CLOSE fd-checkpoint
+               CLOSE fd-history
+
+               IF ws-overflow-error = 'Y'
+                   MOVE 'OVERFLOW' TO ws-audit-result
+                   PERFORM para-abort-overflow
+               ELSE
+                   PERFORM para-write-total
+                   PERFORM para-write-linecount
+               END-IF
+           END-IF
 
-           MOVE 1 TO ws-slope-right
-           MOVE 2 TO ws-slope-down
-           PERFORM para-process-file
+           CLOSE fd-report
+           CLOSE fd-errors
 
-           DISPLAY ws-output-number
+           PERFORM para-write-audit
 
            STOP RUN
            .
 
+       para-write-header.
+           MOVE SPACES TO ws-report-line
+           STRING 'RUN DATE: ' ws-run-date
+               '  MAP FILE: ' ws-input-filename
+               '  PROGRAM: solution-3b'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
+       para-write-total.
+           MOVE SPACES TO ws-report-line
+           STRING 'TOTAL (PRODUCT OF ALL SLOPES): ' ws-output-number
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           .
+
+      * Read today's active trajectories off the slope maintenance
+      * file into ws-slope-table, skipping anything retired or not
+      * yet in effect.
+       para-load-slopes.
+           MOVE ZERO TO ws-slope-count
+           MOVE 'N' TO ws-slope-eof
+
+           OPEN INPUT fd-slopes
+
+           PERFORM UNTIL ws-slope-eof = 'Y'
+               READ fd-slopes
+                   AT END MOVE 'Y' TO ws-slope-eof
+                   NOT AT END PERFORM para-load-slope-record
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-slopes
+           .
+
+      * ws-slope-table only has room for 20 active trajectories; a
+      * 21st active row on the maintenance file is skipped rather than
+      * written past the end of the table.
+       para-load-slope-record.
+           IF fs-slope-active = 'Y' AND fs-slope-eff-date <= ws-run-date
+              AND ws-slope-count < 20
+               ADD 1 TO ws-slope-count
+               MOVE fs-slope-right TO ws-tbl-right(ws-slope-count)
+               MOVE fs-slope-down TO ws-tbl-down(ws-slope-count)
+           END-IF
+           .
+
+      * Pull forward any slopes this run date already finished in a
+      * prior, interrupted run, so para-accumulate-output doesn't fold
+      * them into the running product a second time.
+       para-load-checkpoint.
+           OPEN INPUT fd-checkpoint
+
+           IF ws-ckpt-file-status = '00'
+               MOVE 'N' TO ws-ckpt-eof
+
+               PERFORM UNTIL ws-ckpt-eof = 'Y'
+                   READ fd-checkpoint
+                       AT END MOVE 'Y' TO ws-ckpt-eof
+                       NOT AT END PERFORM para-apply-checkpoint-record
+                   END-READ
+               END-PERFORM
+
+               CLOSE fd-checkpoint
+           END-IF
+           .
+
+       para-apply-checkpoint-record.
+           IF fs-ckpt-run-date = ws-run-date
+               PERFORM para-find-checkpoint-slope
+                   VARYING ws-slope-idx FROM 1 BY 1
+                   UNTIL ws-slope-idx > ws-slope-count
+           END-IF
+           .
+
+      * The tree-count itself still comes out of the fresh single pass
+      * over fd-input below (it's deterministic and the pass is cheap
+      * either way) - all the checkpoint skips on restart is re-folding
+      * an already-counted slope into the running product a second
+      * time.
+       para-find-checkpoint-slope.
+           IF ws-tbl-right(ws-slope-idx) = fs-ckpt-right
+              AND ws-tbl-down(ws-slope-idx) = fs-ckpt-down
+               MOVE 'Y' TO ws-tbl-checkpointed(ws-slope-idx)
+               MOVE fs-ckpt-output-number TO ws-output-number
+           END-IF
+           .
+
+      * Carry the checkpoint file forward across runs for the same
+      * input unless this is a fresh (non-restart) run, in which case
+      * it starts empty.
+       para-open-checkpoint.
+           IF ws-restart-flag = 'RESTART'
+               OPEN EXTEND fd-checkpoint
+               IF ws-ckpt-file-status NOT = '00'
+                   OPEN OUTPUT fd-checkpoint
+               END-IF
+           ELSE
+               OPEN OUTPUT fd-checkpoint
+           END-IF
+           .
+
+      * The history file is permanent across every run date, not just
+      * this run, so it's always opened I-O (create it on the very
+      * first run, otherwise keep what's already on it).
+       para-open-history.
+           OPEN I-O fd-history
+           IF ws-hist-file-status NOT = '00'
+               OPEN OUTPUT fd-history
+               CLOSE fd-history
+               OPEN I-O fd-history
+           END-IF
+           .
+
        para-process-file.
            MOVE 'N' TO ws-eof
-           MOVE ZEROES TO ws-tree-count
            MOVE ZEROES TO ws-line-count
            MOVE 1 TO ws-index
 
@@ -70,32 +365,230 @@
                END-READ
            END-PERFORM
 
-           DISPLAY ws-tree-count
-           MULTIPLY ws-output-number BY ws-tree-count
-               GIVING ws-output-number
-
            CLOSE fd-input
            .
 
        para-line.
-      * Check if we're on a line that is evenly divided by the downward
-      * slope we're on. If not, then we skip this line.
-           DIVIDE ws-line-count BY ws-slope-down GIVING ws-discard
-             REMAINDER ws-scratch
+           PERFORM para-validate-line
+
+           PERFORM para-check-slope
+               VARYING ws-slope-idx FROM 1 BY 1
+               UNTIL ws-slope-idx > ws-slope-count
+
+           ADD 1 TO ws-line-count GIVING ws-line-count
+           .
+
+      * The survey map no longer has a fixed 31-column width. Size it
+      * off the first record's actual content instead of a literal,
+      * by scanning back from the end of the buffer for the last
+      * column that isn't trailing pad.
+       para-scan-width.
+           CONTINUE
+           .
+
+      * First pass over the map: measure every line's width and make
+      * sure it matches the first line. The first mismatch stops the
+      * scan; that line number is what goes in the abort message.
+       para-validate-widths.
+           PERFORM UNTIL ws-eof = 'Y' OR ws-width-error = 'Y'
+               READ fd-input INTO ws-line
+                   AT END MOVE 'Y' TO ws-eof
+                   NOT AT END PERFORM para-check-line-width
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO ws-eof
+           .
+
+       para-check-line-width.
+           ADD 1 TO ws-chk-line-count
+
+           PERFORM para-scan-width
+               VARYING ws-scan-idx FROM 132 BY -1
+               UNTIL ws-scan-idx < 1
+                  OR ws-line(ws-scan-idx:1) NOT = SPACE
+           MOVE ws-scan-idx TO ws-chk-width
+
+           IF ws-chk-line-count = 1
+               MOVE ws-chk-width TO ws-map-width
+           ELSE
+               IF ws-chk-width NOT = ws-map-width
+                   MOVE ws-chk-line-count TO ws-bad-line-no
+                   MOVE 'Y' TO ws-width-error
+               END-IF
+           END-IF
+           .
+
+       para-abort-width-check.
+           MOVE SPACES TO ws-report-line
+           STRING 'ABORT: MAP LINE ' ws-bad-line-no
+               ' WIDTH DOES NOT MATCH MAP WIDTH OF ' ws-map-width
+               ' - RUN TERMINATED'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           DISPLAY ws-report-line
+           MOVE 8 TO RETURN-CODE
+           .
+
+      * Flag any column that isn't open ground ('.') or a tree ('#'),
+      * e.g. blanks from a truncated record or garbage from a bad
+      * transmission, instead of silently treating it as open ground.
+       para-validate-line.
+           ADD 1 TO ws-line-count GIVING ws-error-line-no
+           PERFORM para-check-column
+               VARYING ws-col-idx FROM 1 BY 1
+               UNTIL ws-col-idx > ws-map-width
+           .
+
+       para-check-column.
+           IF ws-line(ws-col-idx:1) NOT = '.'
+              AND ws-line(ws-col-idx:1) NOT = '#'
+               MOVE SPACES TO ws-error-line
+               STRING 'LINE ' ws-error-line-no
+                   '  COLUMN ' ws-col-idx
+                   '  CHAR ' ws-line(ws-col-idx:1)
+                   DELIMITED BY SIZE INTO ws-error-line
+               WRITE fs-error-line FROM ws-error-line
+           END-IF
+           .
+
+      * Check if we're on a line that is evenly divided by the
+      * downward slope we're currently evaluating. If not, then we
+      * skip this line for that slope.
+       para-check-slope.
+           DIVIDE ws-line-count BY ws-tbl-down(ws-slope-idx)
+             GIVING ws-discard REMAINDER ws-scratch
 
            IF ws-scratch = 0
-      * Calculate the index into the current line we're on based on the
-      * downward and rightward slope.
-               COMPUTE ws-scratch = (ws-line-count / ws-slope-down)
-                                    * ws-slope-right
-               DIVIDE ws-scratch BY 31 GIVING ws-discard
+      * Calculate the index into the current line we're on based on
+      * the downward and rightward slope.
+               COMPUTE ws-scratch = (ws-line-count
+                                    / ws-tbl-down(ws-slope-idx))
+                                    * ws-tbl-right(ws-slope-idx)
+               DIVIDE ws-scratch BY ws-map-width GIVING ws-discard
                  REMAINDER ws-index
                ADD 1 TO ws-index GIVING ws-index
 
                IF ws-line(ws-index:1) = '#'
-                   ADD 1 TO ws-tree-count GIVING ws-tree-count
+                   ADD 1 TO ws-tbl-tree-count(ws-slope-idx)
                END-IF
            END-IF
+           .
 
-           ADD 1 TO ws-line-count GIVING ws-line-count
+       para-accumulate-output.
+           PERFORM para-write-history
+
+           IF ws-tbl-checkpointed(ws-slope-idx) = 'Y'
+               MOVE SPACES TO ws-report-line
+               STRING 'SLOPE ' ws-tbl-right(ws-slope-idx)
+                   '/' ws-tbl-down(ws-slope-idx)
+                   '  TREE-COUNT: ' ws-tbl-tree-count(ws-slope-idx)
+                   ' (RESTARTED FROM CHECKPOINT)'
+                   DELIMITED BY SIZE INTO ws-report-line
+               WRITE fs-report-line FROM ws-report-line
+           ELSE
+               MOVE SPACES TO ws-report-line
+               STRING 'SLOPE ' ws-tbl-right(ws-slope-idx)
+                   '/' ws-tbl-down(ws-slope-idx)
+                   '  TREE-COUNT: ' ws-tbl-tree-count(ws-slope-idx)
+                   DELIMITED BY SIZE INTO ws-report-line
+               WRITE fs-report-line FROM ws-report-line
+
+               MULTIPLY ws-output-number
+                   BY ws-tbl-tree-count(ws-slope-idx)
+                   GIVING ws-output-number
+                   ON SIZE ERROR
+                       MOVE 'Y' TO ws-overflow-error
+               END-MULTIPLY
+
+               IF ws-overflow-error NOT = 'Y'
+                   PERFORM para-write-checkpoint
+               END-IF
+           END-IF
+           .
+
+      * The running product overflowed ws-output-number's PIC 9(13).
+      * Stop before folding in any more slopes - a truncated total
+      * would be silently wrong, not just incomplete - and leave the
+      * checkpoint as of the last slope that multiplied cleanly so a
+      * restart (after widening ws-output-number) picks up from there.
+       para-abort-overflow.
+           MOVE SPACES TO ws-report-line
+           STRING 'ABORT: TOTAL OVERFLOWED ON SLOPE '
+               ws-tbl-right(ws-slope-idx) '/' ws-tbl-down(ws-slope-idx)
+               ' - RUN TERMINATED'
+               DELIMITED BY SIZE INTO ws-report-line
+           WRITE fs-report-line FROM ws-report-line
+           DISPLAY ws-report-line
+           MOVE 8 TO RETURN-CODE
+           .
+
+       para-write-checkpoint.
+           MOVE SPACES TO fs-checkpoint-rec
+           MOVE ws-run-date TO fs-ckpt-run-date
+           MOVE ws-tbl-right(ws-slope-idx) TO fs-ckpt-right
+           MOVE ws-tbl-down(ws-slope-idx) TO fs-ckpt-down
+           MOVE ws-tbl-tree-count(ws-slope-idx) TO fs-ckpt-tree-count
+           MOVE ws-output-number TO fs-ckpt-output-number
+           WRITE fs-checkpoint-rec
+           .
+
+      * Upsert this slope's tree-count for today into the history
+      * file: a first run for the day writes a new record, a rerun
+      * (e.g. after a restart) replaces the one already there.
+       para-write-history.
+           MOVE SPACES TO fs-history-rec
+           MOVE ws-run-date TO fs-hist-run-date
+           MOVE ws-tbl-right(ws-slope-idx) TO fs-hist-right
+           MOVE ws-tbl-down(ws-slope-idx) TO fs-hist-down
+           MOVE ws-tbl-tree-count(ws-slope-idx) TO fs-hist-tree-count
+           WRITE fs-history-rec
+               INVALID KEY PERFORM para-rewrite-history
+           END-WRITE
+           .
+
+       para-rewrite-history.
+           READ fd-history KEY IS fs-hist-key
+           MOVE ws-tbl-tree-count(ws-slope-idx) TO fs-hist-tree-count
+           REWRITE fs-history-rec
+           .
+
+      * Drop this run's final line count into the control file the
+      * day-3 reconciliation program reads, so a map that solution-1a
+      * and solution-3a/3b somehow disagree about the size of gets
+      * caught instead of silently producing a wrong tree-count. Not
+      * reached on a width-check or overflow abort - there's no valid
+      * count to reconcile against yet.
+       para-write-linecount.
+           OPEN EXTEND fd-linecount
+           IF ws-lc-file-status NOT = '00'
+               OPEN OUTPUT fd-linecount
+           END-IF
+
+           MOVE SPACES TO fs-linecount-rec
+           MOVE ws-run-date TO fs-lc-run-date
+           MOVE 'solution-3b' TO fs-lc-program
+           MOVE ws-line-count TO fs-lc-line-count
+           WRITE fs-linecount-rec
+
+           CLOSE fd-linecount
+           .
+
+      * Append this run to the shared audit trail - job/run id (this
+      * run's own date/time), program, input file, and final result -
+      * no matter how the run turned out.
+       para-write-audit.
+           OPEN EXTEND fd-audit
+           IF ws-audit-file-status NOT = '00'
+               OPEN OUTPUT fd-audit
+           END-IF
+
+           MOVE SPACES TO fs-audit-rec
+           MOVE ws-run-date TO fs-audit-run-date
+           MOVE ws-audit-run-time TO fs-audit-run-time
+           MOVE 'solution-3b' TO fs-audit-program
+           MOVE ws-input-filename TO fs-audit-input-file
+           MOVE ws-audit-result TO fs-audit-result
+           WRITE fs-audit-rec
+
+           CLOSE fd-audit
            .
